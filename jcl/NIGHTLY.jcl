@@ -0,0 +1,45 @@
+//NIGHTLY  JOB (ACCTNO),'BATCH SUPPORT SECTION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  NIGHTLY.JCL                                                       *
+//*  DRIVER FOR THE NIGHTLY BATCH CHAIN.                                *
+//*                                                                     *
+//*  STEP010 RUNS THE START-OF-DAY/END-OF-DAY BANNER-AND-REPORT STEP    *
+//*  (LOAD MODULE CBLHELLO, SOURCE PROGRAM COBOL_HELLO_FUNCTION).  ITS  *
+//*  RUN-MODE (START-OF-DAY, END-OF-DAY, RESTART, OR ABEND-NOTICE) IS   *
+//*  SUPPLIED ON THE PARMCARD DD.  EVERY STEP AFTER STEP010 IS          *
+//*  CONDITIONED ON ITS RETURN CODE SO A BAD PRE-FLIGHT VALIDATION OR   *
+//*  A HARD FAILURE IN STEP010 STOPS THE CHAIN COLD INSTEAD OF LETTING  *
+//*  DOWNSTREAM STEPS RUN AGAINST A BAD ENVIRONMENT.                    *
+//*-----------------------------------------------------------------*
+//*  MOD HISTORY                                                       *
+//*    2026-08-09  DLF  INITIAL VERSION.                                *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CBLHELLO
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//PARMCARD DD DSN=BATCH.CNTL.PARMCARD,DISP=SHR
+//MSGFILE  DD DSN=BATCH.CNTL.MSGFILE,DISP=SHR
+//AUDITLOG DD DSN=BATCH.AUDIT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=70)
+//CKPTFILE DD DSN=BATCH.CKPT.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=51)
+//PRTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//*  ALL SUBSEQUENT STEPS IN THE CHAIN ARE SKIPPED IF STEP010 POSTED    *
+//*  A RETURN CODE OF 16 OR HIGHER (THE PRE-FLIGHT VALIDATION FAILURE   *
+//*  CODE FROM 2100-ENVIRONMENT-FAILURE) - THE CHAIN IS NOT WORTH       *
+//*  CONTINUING AGAINST AN ENVIRONMENT THAT IS MISSING CONTROL FILES.   *
+//*
+//STEP020  EXEC PGM=CBLSTEP2,COND=(15,LT,STEP010)
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CBLSTEP3,COND=((15,LT,STEP010),(15,LT,STEP020))
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
