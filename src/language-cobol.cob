@@ -1,11 +1,699 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. cobol_hello_function.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 HELLO PIC X(17) VALUE "Hello from COBOL!".
-
-       PROCEDURE DIVISION.
-           CALL "puts" USING HELLO.
-           GOBACK.
-
+000100******************************************************************
+000110* PROGRAM-ID : COBOL_HELLO_FUNCTION                             *
+000120* AUTHOR     : D. L. FENWICK                                    *
+000130* INSTALLATION : SHOP BATCH SUPPORT SECTION                      *
+000140* DATE-WRITTEN  : 2026-08-09                                     *
+000150*                                                                *
+000160* THIS PROGRAM IS STEP010 OF THE NIGHTLY BATCH CHAIN.  IT IS    *
+000170* THE SUITE'S START-OF-DAY / END-OF-DAY ANNOUNCEMENT STEP, AND   *
+000180* DOUBLES AS THE PATTERN EVERY OTHER STEP IN THE CHAIN FOLLOWS:  *
+000190* STAMP A JOB HEADER, CHECK FOR A PRIOR CHECKPOINT, VALIDATE THE *
+000200* ENVIRONMENT, PRODUCE A SYSOUT REPORT, WRITE AN AUDIT RECORD,   *
+000210* AND LEAVE A CHECKPOINT BEHIND SO A RESTART CAN SKIP THIS STEP  *
+000220* IF IT ALREADY RAN TO COMPLETION TODAY.                        *
+000230*------------------------------------------------------------------
+000240* MOD HISTORY                                                    *
+000250*   2026-08-09  DLF  INITIAL VERSION - CALLED "puts" DIRECTLY    *
+000260*                    WITH A SINGLE HARDCODED GREETING LITERAL.   *
+000270*   2026-08-09  DLF  CONVERTED THE CONSOLE BANNER TO CALL THE    *
+000280*                    SHARED COBHELLO SUBROUTINE.                 *
+000290*   2026-08-09  DLF  ADDED THE SYSOUT PRINT-FILE REPORT WITH     *
+000300*                    TITLE, RUN-DATE, AND PAGE HEADER LINES.     *
+000310*   2026-08-09  DLF  ADDED THE WS-JOB-HEADER BLOCK (COPY JOBHDR) *
+000320*                    SO EVERY REPORT/LOG LINE CARRIES THE JOB    *
+000330*                    NAME, RUN-ID, AND RUN DATE/TIME.            *
+000340*   2026-08-09  DLF  ADDED THE AUDIT-LOG FILE (OPENED EXTEND) SO *
+000350*                    EVERY EXECUTION LEAVES A DURABLE RECORD.    *
+000360*   2026-08-09  DLF  ADDED 2000-VALIDATE-ENVIRONMENT TO CONFIRM  *
+000370*                    MSGFILE AND PARMCARD ARE PRESENT AND        *
+000380*                    NON-EMPTY BEFORE PROCESSING CONTINUES.      *
+000390*   2026-08-09  DLF  REPLACED THE COMPILED-IN GREETING LITERAL   *
+000400*                    WITH A MESSAGE-TABLE LOOKUP AGAINST MSGFILE,*
+000410*                    KEYED BY MESSAGE CODE AND LANGUAGE CODE.    *
+000420*   2026-08-09  DLF  ADDED CHECKPOINT READ/WRITE SO A COMPLETED  *
+000430*                    RUN-ID IS NOT REPROCESSED ON RESTART.       *
+000440*   2026-08-09  DLF  ADDED PARM-DRIVEN RUN-MODE DISPATCH         *
+000450*                    (START-OF-DAY/END-OF-DAY/RESTART/           *
+000460*                    ABEND-NOTICE) DRIVING BOTH THE CONSOLE      *
+000470*                    BANNER AND THE MESSAGE-TABLE LOOKUP CODE.   *
+000480*   2026-08-09  DLF  ADDED ELAPSED-TIME COMPUTATION AND REPORT/  *
+000490*                    AUDIT-LOG REPORTING AT STEP TERMINATION.    *
+000500*   2026-08-09  DLF  BUILT RUN-ID FROM THE RUN DATE ONLY (NOT    *
+000510*                    TIME OF DAY) SO A SAME-DAY RESTART MATCHES  *
+000520*                    THE CHECKPOINT WRITTEN BY THE ORIGINAL RUN. *
+000530*   2026-08-09  DLF  ADDED RUN MODE TO THE CHECKPOINT MATCH KEY  *
+000540*                    SO A STEP THAT RUNS UNDER MORE THAN ONE     *
+000550*                    MODE PER DAY CANNOT SKIP A LATER MODE ON    *
+000560*                    THE STRENGTH OF AN EARLIER MODE'S CHECKPOINT.*
+000570******************************************************************
+000580 IDENTIFICATION DIVISION.
+000590 PROGRAM-ID.    cobol_hello_function.
+000600 AUTHOR.        D. L. FENWICK.
+000610 INSTALLATION.  SHOP BATCH SUPPORT SECTION.
+000620 DATE-WRITTEN.  2026-08-09.
+000630 DATE-COMPILED.
+000640                                                                  
+000650 ENVIRONMENT DIVISION.
+000660 INPUT-OUTPUT SECTION.
+000670 FILE-CONTROL.
+000680     SELECT PRINT-FILE
+000690         ASSIGN TO "PRTFILE"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-PRINT-FILE-STATUS.
+000720                                                                  
+000730     SELECT AUDIT-FILE
+000740         ASSIGN TO "AUDITLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000770                                                                  
+000780     SELECT CKPT-FILE
+000790         ASSIGN TO "CKPTFILE"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000820                                                                  
+000830     SELECT MSG-FILE
+000840         ASSIGN TO "MSGFILE"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-MSG-FILE-STATUS.
+000870                                                                  
+000880     SELECT PARM-FILE
+000890         ASSIGN TO "PARMCARD"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-PARM-FILE-STATUS.
+000920                                                                  
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950*----------------------------------------------------------------*
+000960*    START-OF-DAY / END-OF-DAY SYSOUT REPORT.  A 133-BYTE        *
+000970*    RECORD - ONE CARRIAGE-CONTROL BYTE FOLLOWED BY 132 BYTES    *
+000980*    OF PRINT TEXT - THE WAY EVERY REPORT IN THIS SHOP IS BUILT. *
+000990*----------------------------------------------------------------*
+001000 FD  PRINT-FILE
+001010     RECORDING MODE IS F.
+001020 01  PRT-FILE-RECORD.
+001030     05  PRT-CARRIAGE-CONTROL    PIC X(01).
+001040     05  PRT-TEXT                PIC X(132).
+001050                                                                  
+001060*----------------------------------------------------------------*
+001070*    AUDIT-LOG FILE.  OPENED EXTEND SO EACH EXECUTION APPENDS    *
+001080*    ITS OWN RECORD WITHOUT DISTURBING PRIOR RUNS.               *
+001090*----------------------------------------------------------------*
+001100 FD  AUDIT-FILE
+001110     RECORDING MODE IS F.
+001120     COPY AUDITREC.
+001130                                                                  
+001140*----------------------------------------------------------------*
+001150*    CHECKPOINT FILE.  READ AT START-UP TO SEE IF THIS STEP      *
+001160*    ALREADY COMPLETED FOR TODAY'S RUN-ID, THEN EXTENDED AT      *
+001170*    STEP-END WITH A NEW COMPLETION RECORD.                      *
+001180*----------------------------------------------------------------*
+001190 FD  CKPT-FILE
+001200     RECORDING MODE IS F.
+001210     COPY CKPTREC.
+001220                                                                  
+001230*----------------------------------------------------------------*
+001240*    MESSAGE CONTROL FILE.  HOLDS THE GREETING/NOTICE TEXT FOR   *
+001250*    EACH MESSAGE CODE, IN EACH SUPPORTED LANGUAGE.              *
+001260*----------------------------------------------------------------*
+001270 FD  MSG-FILE
+001280     RECORDING MODE IS F.
+001290     COPY MSGTAB.
+001300                                                                  
+001310*----------------------------------------------------------------*
+001320*    RUN-MODE / LANGUAGE CONTROL CARD.                           *
+001330*----------------------------------------------------------------*
+001340 FD  PARM-FILE
+001350     RECORDING MODE IS F.
+001360     COPY PARMCARD.
+001370                                                                  
+001380 WORKING-STORAGE SECTION.
+001390*----------------------------------------------------------------*
+001400*    SHOP-STANDARD JOB HEADER.  STAMPED AT 1000-INITIALIZE AND   *
+001410*    CARRIED THROUGH TO THE REPORT, THE AUDIT RECORD, AND THE    *
+001420*    CHECKPOINT RECORD.                                          *
+001430*----------------------------------------------------------------*
+001440 COPY JOBHDR.
+001450
+001460*----------------------------------------------------------------*
+001470*    LOAD-MODULE IDENTITY STAMPED ON THE AUDIT RECORD.  THIS     *
+001480*    MUST MATCH THE PGM= NAME THIS PROGRAM IS BOUND TO IN        *
+001490*    JCL MEMBER NIGHTLY (STEP010) - IF THE LOAD MODULE IS EVER   *
+001500*    RENAMED, CHANGE BOTH PLACES TOGETHER.                       *
+001510*----------------------------------------------------------------*
+001520 77  WS-LOAD-MODULE-ID            PIC X(08) VALUE "CBLHELLO".
+001530
+001540*----------------------------------------------------------------*
+001550*    PARAMETER AREA USED TO CALL THE SHARED COBHELLO BANNER      *
+001560*    SUBROUTINE.                                                 *
+001570*----------------------------------------------------------------*
+001580 COPY BANNERMSG.
+001590                                                                  
+001600*----------------------------------------------------------------*
+001610*    FILE STATUS WORK AREAS.                                     *
+001620*----------------------------------------------------------------*
+001630 77  WS-PRINT-FILE-STATUS         PIC X(02) VALUE "00".
+001640 77  WS-AUDIT-FILE-STATUS         PIC X(02) VALUE "00".
+001650 77  WS-CKPT-FILE-STATUS          PIC X(02) VALUE "00".
+001660 77  WS-MSG-FILE-STATUS           PIC X(02) VALUE "00".
+001670 77  WS-PARM-FILE-STATUS          PIC X(02) VALUE "00".
+001680                                                                  
+001690*----------------------------------------------------------------*
+001700*    SWITCHES.                                                   *
+001710*----------------------------------------------------------------*
+001720 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+001730     88  WS-EOF                       VALUE "Y".
+001740 77  WS-ENVIRONMENT-SWITCH        PIC X(01) VALUE "Y".
+001750     88  WS-ENVIRONMENT-OK            VALUE "Y".
+001760     88  WS-ENVIRONMENT-BAD           VALUE "N".
+001770 77  WS-CKPT-SWITCH               PIC X(01) VALUE "N".
+001780     88  WS-CKPT-ALREADY-DONE         VALUE "Y".
+001790 77  WS-MSG-FOUND-SWITCH          PIC X(01) VALUE "N".
+001800     88  WS-MESSAGE-FOUND             VALUE "Y".
+001810 77  WS-REPORT-SWITCH              PIC X(01) VALUE "N".
+001820     88  WS-REPORT-PRODUCED            VALUE "Y".
+001830                                                                  
+001840*----------------------------------------------------------------*
+001850*    RUN-MODE WORKING AREA, LOADED FROM THE PARM CARD.           *
+001860*----------------------------------------------------------------*
+001870 01  WS-RUN-MODE-AREA.
+001880     05  WS-RUN-MODE                  PIC X(14).
+001890         88  WS-MODE-START-OF-DAY          VALUE "START-OF-DAY  ".
+001900         88  WS-MODE-END-OF-DAY            VALUE "END-OF-DAY    ".
+001910         88  WS-MODE-RESTART               VALUE "RESTART       ".
+001920         88  WS-MODE-ABEND-NOTICE          VALUE "ABEND-NOTICE  ".
+001930 77  WS-LANGUAGE-CODE              PIC X(02) VALUE "EN".
+001940                                                                  
+001950*----------------------------------------------------------------*
+001960*    IN-MEMORY MESSAGE TABLE, LOADED FROM MSGFILE.               *
+001970*----------------------------------------------------------------*
+001980 77  WS-MSG-TABLE-COUNT            PIC 9(04) VALUE ZERO.
+001990 77  WS-MSG-SEARCH-IDX             PIC 9(04) VALUE ZERO.
+002000 01  WS-MESSAGE-TABLE.
+002010     05  WS-MSG-ENTRY OCCURS 50 TIMES.
+002020         10  WS-MSG-TAB-CODE           PIC X(04).
+002030         10  WS-MSG-TAB-LANG           PIC X(02).
+002040         10  WS-MSG-TAB-TEXT           PIC X(80).
+002050 77  WS-MESSAGE-CODE               PIC X(04) VALUE "GRT1".
+002060 77  WS-FOUND-TEXT                 PIC X(80) VALUE SPACES.
+002070 77  WS-DEFAULT-GREETING           PIC X(80)
+002080                                    VALUE "Hello from COBOL!".
+002090                                                                  
+002100*----------------------------------------------------------------*
+002110*    VALIDATION AND RETURN-CODE WORK AREAS.  THE FINAL RETURN    *
+002120*    CODE IS ACCUMULATED HERE, NOT IN THE RETURN-CODE SPECIAL     *
+002130*    REGISTER, BECAUSE THE CALLS TO COBHELLO ALONG THE WAY EACH   *
+002140*    CALL "puts" - AND THE C RUNTIME'S RETURN VALUE FROM THAT     *
+002150*    CALL OTHERWISE OVERWRITES RETURN-CODE BEHIND OUR BACK.       *
+002160*    RETURN-CODE IS SET FROM WS-FINAL-RETURN-CODE ONLY ONCE, AS   *
+002170*    THE LAST THING THIS PROGRAM DOES BEFORE GOBACK.              *
+002180*----------------------------------------------------------------*
+002190 77  WS-VALIDATION-MESSAGE         PIC X(60) VALUE SPACES.
+002200 77  WS-FINAL-RETURN-CODE          PIC 9(04) VALUE ZERO.
+002210                                                                  
+002220*----------------------------------------------------------------*
+002230*    ELAPSED-TIME WORK AREAS.                                    *
+002240*----------------------------------------------------------------*
+002250 77  WS-START-TIME                 PIC 9(08) VALUE ZERO.
+002260 77  WS-END-TIME                   PIC 9(08) VALUE ZERO.
+002270 77  WS-START-SECS                 PIC 9(05) VALUE ZERO.
+002280 77  WS-END-SECS                   PIC 9(05) VALUE ZERO.
+002290 77  WS-ELAPSED-SECONDS            PIC 9(06) VALUE ZERO.
+002300 77  WS-HH                         PIC 9(02) VALUE ZERO.
+002310 77  WS-MM                         PIC 9(02) VALUE ZERO.
+002320 77  WS-SS                         PIC 9(02) VALUE ZERO.
+002330                                                                  
+002340*----------------------------------------------------------------*
+002350*    MISCELLANEOUS NUMERIC/DATE WORK AREAS.                      *
+002360*----------------------------------------------------------------*
+002370 77  WS-SYSDATE                    PIC 9(06) VALUE ZERO.
+002380 77  WS-SYSTIME                    PIC 9(08) VALUE ZERO.
+002390
+002400*----------------------------------------------------------------*
+002410*    WORK AREAS FOR 1700-COMPUTE-BANNER-LENGTH, WHICH TRIMS      *
+002420*    TRAILING SPACES OFF BANNER-MSG-TEXT SO BANNER-MSG-LENGTH    *
+002430*    REFLECTS THE ACTUAL SIGNIFICANT LENGTH OF EACH MESSAGE      *
+002440*    RATHER THAN A FLAT 80 EVERY TIME.                           *
+002450*----------------------------------------------------------------*
+002460 77  WS-BANNER-ACTUAL-LENGTH       PIC 9(04) VALUE ZERO.
+002470 77  WS-LENGTH-FOUND-SWITCH        PIC X(01) VALUE "N".
+002480     88  WS-LENGTH-FOUND               VALUE "Y".
+002490*----------------------------------------------------------------*
+002500*    REPORT LINE BUILD AREAS.                                    *
+002510*----------------------------------------------------------------*
+002520 01  WS-TITLE-LINE                 PIC X(132) VALUE
+002530     "cobol_hello_function - START/END OF DAY PROCESSING REPORT".
+002540 01  WS-RUNDATE-LINE                PIC X(132) VALUE SPACES.
+002550 01  WS-HEADER-LINE                 PIC X(132) VALUE SPACES.
+002560 01  WS-GREETING-LINE               PIC X(132) VALUE SPACES.
+002570 01  WS-ELAPSED-LINE                PIC X(132) VALUE SPACES.
+002580 01  WS-ALREADY-DONE-LINE           PIC X(132) VALUE SPACES.
+002590                                                                  
+002600******************************************************************
+002610* 0000-MAINLINE                                                  *
+002620*    TOP-LEVEL CONTROL FLOW FOR STEP010.  CHECKS FOR A PRIOR     *
+002630*    CHECKPOINT, VALIDATES THE ENVIRONMENT, PRODUCES THE REPORT, *
+002640*    AND ALWAYS LEAVES AN AUDIT RECORD BEHIND REGARDLESS OF HOW  *
+002650*    FAR PROCESSING GOT.                                         *
+002660******************************************************************
+002670 PROCEDURE DIVISION.
+002680                                                                  
+002690 0000-MAINLINE.
+002700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002710     PERFORM 1200-DETERMINE-RUN-MODE THRU 1200-EXIT
+002720     PERFORM 1500-CHECK-CHECKPOINT THRU 1500-EXIT
+002730     IF WS-CKPT-ALREADY-DONE
+002740         PERFORM 1600-ALREADY-COMPLETE THRU 1600-EXIT
+002750     ELSE
+002760         PERFORM 2000-VALIDATE-ENVIRONMENT THRU 2000-EXIT
+002770         IF WS-ENVIRONMENT-BAD
+002780             PERFORM 2100-ENVIRONMENT-FAILURE THRU 2100-EXIT
+002790         ELSE
+002800             PERFORM 3000-LOAD-MESSAGE-TABLE THRU 3000-EXIT
+002810             PERFORM 5000-PRODUCE-REPORT THRU 5000-EXIT
+002820             PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+002830         END-IF
+002840     END-IF
+002850     PERFORM 8000-TERMINATE THRU 8000-EXIT
+002860     PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+002870     MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE
+002880     GOBACK.
+002890                                                                  
+002900*----------------------------------------------------------------*
+002910* 1000-INITIALIZE                                                *
+002920*    STAMPS THE JOB HEADER AND CAPTURES THE START TIME USED      *
+002930*    LATER FOR THE ELAPSED-TIME CALCULATION.                     *
+002940*                                                                 *
+002950*    THE RUN-ID IS BUILT FROM THE RUN DATE ONLY, NOT THE TIME OF *
+002960*    DAY, SO THAT A RESTART OF THIS STEP LATER THE SAME DAY      *
+002970*    COMES UP WITH THE SAME RUN-ID AS THE ORIGINAL ATTEMPT - SEE *
+002980*    1500-CHECK-CHECKPOINT.                                      *
+002990*----------------------------------------------------------------*
+003000 1000-INITIALIZE.
+003010     MOVE "STEP010 " TO WS-JH-JOB-NAME
+003020     ACCEPT WS-SYSDATE FROM DATE
+003030     ACCEPT WS-SYSTIME FROM TIME
+003040     MOVE "20"         TO WS-JH-RUN-DATE(1:2)
+003050     MOVE WS-SYSDATE   TO WS-JH-RUN-DATE(3:6)
+003060     MOVE WS-SYSTIME   TO WS-JH-RUN-TIME
+003070     STRING WS-JH-RUN-DATE DELIMITED BY SIZE
+003080            "000000"       DELIMITED BY SIZE
+003090            INTO WS-JH-RUN-ID
+003100     END-STRING
+003110     MOVE WS-SYSTIME TO WS-START-TIME
+003120     MOVE ZERO TO WS-FINAL-RETURN-CODE.
+003130 1000-EXIT.
+003140     EXIT.
+003150                                                                  
+003160*----------------------------------------------------------------*
+003170* 1200-DETERMINE-RUN-MODE                                        *
+003180*    READS THE RUN-MODE/LANGUAGE CONTROL CARD EARLY,               *
+003190*    BEFORE THE CHECKPOINT CHECK, SINCE THE CHECKPOINT             *
+003200*    MATCH KEY INCLUDES THE RUN MODE (SEE 1500-                    *
+003210*    CHECK-CHECKPOINT).                                            *
+003220*----------------------------------------------------------------*
+003230 1200-DETERMINE-RUN-MODE.
+003240     OPEN INPUT PARM-FILE
+003250     IF WS-PARM-FILE-STATUS NOT = "00"
+003260         MOVE "START-OF-DAY  " TO PARM-RUN-MODE
+003270         MOVE WS-LANGUAGE-CODE TO PARM-LANGUAGE-CODE
+003280     ELSE
+003290         READ PARM-FILE
+003300             AT END
+003310                 MOVE "START-OF-DAY  " TO PARM-RUN-MODE
+003320                 MOVE WS-LANGUAGE-CODE TO PARM-LANGUAGE-CODE
+003330         END-READ
+003340         CLOSE PARM-FILE
+003350     END-IF
+003360     MOVE PARM-RUN-MODE TO WS-RUN-MODE
+003370     IF PARM-LANGUAGE-CODE NOT = SPACES
+003380         MOVE PARM-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+003390     END-IF
+003400                                                                  
+003410     EVALUATE TRUE
+003420         WHEN WS-MODE-START-OF-DAY
+003430             MOVE "GRT1" TO WS-MESSAGE-CODE
+003440         WHEN WS-MODE-END-OF-DAY
+003450             MOVE "GRT2" TO WS-MESSAGE-CODE
+003460         WHEN WS-MODE-RESTART
+003470             MOVE "GRT3" TO WS-MESSAGE-CODE
+003480         WHEN WS-MODE-ABEND-NOTICE
+003490             MOVE "GRT4" TO WS-MESSAGE-CODE
+003500         WHEN OTHER
+003510             MOVE "GRT1" TO WS-MESSAGE-CODE
+003520     END-EVALUATE.
+003530 1200-EXIT.
+003540     EXIT.
+003550
+003560*----------------------------------------------------------------*
+003570* 1500-CHECK-CHECKPOINT                                          *
+003580*    SCANS THE CHECKPOINT FILE FOR A COMPLETE RECORD MATCHING    *
+003590*    TODAY'S RUN-ID, THIS STEP, AND THIS RUN MODE.  IF THE FILE  *
+003600*    DOES NOT EXIST YET, THIS IS SIMPLY THE FIRST EVER RUN - NOT *
+003610*    AN ERROR.                                                   *
+003620*----------------------------------------------------------------*
+003630 1500-CHECK-CHECKPOINT.
+003640     OPEN INPUT CKPT-FILE
+003650     IF WS-CKPT-FILE-STATUS = "00"
+003660         MOVE "N" TO WS-EOF-SWITCH
+003670         PERFORM 1510-READ-CKPT-RECORD THRU 1510-EXIT
+003680             UNTIL WS-EOF
+003690         CLOSE CKPT-FILE
+003700     END-IF.
+003710 1500-EXIT.
+003720     EXIT.
+003730                                                                  
+003740 1510-READ-CKPT-RECORD.
+003750     READ CKPT-FILE
+003760         AT END
+003770             SET WS-EOF TO TRUE
+003780         NOT AT END
+003790             IF CKPT-RUN-ID = WS-JH-RUN-ID
+003800                 AND CKPT-STEP-NAME = WS-JH-JOB-NAME
+003810                 AND CKPT-RUN-MODE = WS-RUN-MODE
+003820                 AND CKPT-STEP-COMPLETE
+003830                 SET WS-CKPT-ALREADY-DONE TO TRUE
+003840             END-IF
+003850     END-READ.
+003860 1510-EXIT.
+003870     EXIT.
+003880                                                                  
+003890*----------------------------------------------------------------*
+003900* 1600-ALREADY-COMPLETE                                          *
+003910*    A CHECKPOINT ALREADY SHOWS THIS STEP COMPLETE FOR TODAY'S   *
+003920*    RUN-ID, SO SAY SO AND LEAVE RETURN-CODE AT ZERO.            *
+003930*----------------------------------------------------------------*
+003940 1600-ALREADY-COMPLETE.
+003950     MOVE SPACES TO WS-ALREADY-DONE-LINE
+003960     STRING "STEP010 ALREADY COMPLETE FOR RUN-ID "
+003970                DELIMITED BY SIZE
+003980            WS-JH-RUN-ID DELIMITED BY SIZE
+003990            " - SKIPPING" DELIMITED BY SIZE
+004000            INTO WS-ALREADY-DONE-LINE
+004010     END-STRING
+004020     MOVE WS-ALREADY-DONE-LINE(1:80) TO BANNER-MSG-TEXT
+004030     PERFORM 1700-COMPUTE-BANNER-LENGTH THRU 1700-EXIT
+004040     MOVE WS-BANNER-ACTUAL-LENGTH TO BANNER-MSG-LENGTH
+004050     CALL "COBHELLO" USING BANNER-MSG-AREA
+004060     MOVE ZERO TO WS-FINAL-RETURN-CODE.
+004070 1600-EXIT.
+004080     EXIT.
+004090
+004100*----------------------------------------------------------------*
+004110* 1700-COMPUTE-BANNER-LENGTH                                     *
+004120*    SCANS BANNER-MSG-TEXT FROM THE RIGHT FOR THE LAST           *
+004130*    NON-SPACE BYTE SO BANNER-MSG-LENGTH CAN CARRY THE ACTUAL    *
+004140*    SIGNIFICANT LENGTH OF THE TEXT INTO COBHELLO, RATHER THAN   *
+004150*    A FLAT 80 REGARDLESS OF HOW SHORT THE MESSAGE IS.           *
+004160*----------------------------------------------------------------*
+004170 1700-COMPUTE-BANNER-LENGTH.
+004180     MOVE 80 TO WS-BANNER-ACTUAL-LENGTH
+004190     MOVE "N" TO WS-LENGTH-FOUND-SWITCH
+004200     PERFORM 1710-BACK-UP-ONE-BYTE THRU 1710-EXIT
+004210         UNTIL WS-LENGTH-FOUND OR WS-BANNER-ACTUAL-LENGTH = 0.
+004220 1700-EXIT.
+004230     EXIT.
+004240
+004250 1710-BACK-UP-ONE-BYTE.
+004260     IF BANNER-MSG-TEXT(WS-BANNER-ACTUAL-LENGTH:1) NOT = SPACE
+004270         SET WS-LENGTH-FOUND TO TRUE
+004280     ELSE
+004290         SUBTRACT 1 FROM WS-BANNER-ACTUAL-LENGTH
+004300     END-IF.
+004310 1710-EXIT.
+004320     EXIT.
+004330
+004340*----------------------------------------------------------------*
+004350* 2000-VALIDATE-ENVIRONMENT                                      *
+004360*    CONFIRMS THE CONTROL FILES THIS STEP DEPENDS ON - THE       *
+004370*    MESSAGE CONTROL FILE AND THE RUN-MODE CONTROL CARD - ARE    *
+004380*    PRESENT AND NON-EMPTY BEFORE ANY FURTHER PROCESSING IS      *
+004390*    ATTEMPTED.  A MISSING OR EMPTY DATASET FAILS THIS STEP FAST *
+004400*    INSTEAD OF LETTING THE PROBLEM SURFACE DOWNSTREAM.          *
+004410*----------------------------------------------------------------*
+004420 2000-VALIDATE-ENVIRONMENT.
+004430     MOVE SPACES TO WS-VALIDATION-MESSAGE
+004440     SET WS-ENVIRONMENT-BAD TO TRUE
+004450     OPEN INPUT MSG-FILE
+004460     IF WS-MSG-FILE-STATUS NOT = "00"
+004470         MOVE "REQUIRED DATASET MSGFILE NOT AVAILABLE"
+004480             TO WS-VALIDATION-MESSAGE
+004490     ELSE
+004500         READ MSG-FILE
+004510             AT END
+004520                 MOVE "REQUIRED DATASET MSGFILE IS EMPTY"
+004530                     TO WS-VALIDATION-MESSAGE
+004540         END-READ
+004550         CLOSE MSG-FILE
+004560         IF WS-VALIDATION-MESSAGE = SPACES
+004570             OPEN INPUT PARM-FILE
+004580             IF WS-PARM-FILE-STATUS NOT = "00"
+004590                 MOVE "REQUIRED DATASET PARMCARD NOT AVAILABLE"
+004600                     TO WS-VALIDATION-MESSAGE
+004610             ELSE
+004620                 READ PARM-FILE
+004630                     AT END
+004640                         MOVE "REQUIRED DATASET PARMCARD IS EMPTY"
+004650                             TO WS-VALIDATION-MESSAGE
+004660                 END-READ
+004670                 CLOSE PARM-FILE
+004680                 IF WS-VALIDATION-MESSAGE = SPACES
+004690                     SET WS-ENVIRONMENT-OK TO TRUE
+004700                 END-IF
+004710             END-IF
+004720         END-IF
+004730     END-IF.
+004740 2000-EXIT.
+004750     EXIT.
+004760                                                                  
+004770*----------------------------------------------------------------*
+004780* 2100-ENVIRONMENT-FAILURE                                       *
+004790*    THE PRE-FLIGHT CHECK FAILED.  ANNOUNCE IT ON THE CONSOLE    *
+004800*    AND ON THE SYSOUT REPORT - OPERATIONS NEEDS SOMETHING TO    *
+004810*    FILE FOR A FAILED RUN, NOT JUST A CONSOLE LINE THAT SCROLLS *
+004820*    AWAY - AND POST A NON-ZERO RETURN-CODE SO THE JCL           *
+004830*    CONDITIONS SUBSEQUENT STEPS ON THIS FAILURE.                *
+004840*----------------------------------------------------------------*
+004850 2100-ENVIRONMENT-FAILURE.
+004860     OPEN OUTPUT PRINT-FILE
+004870     PERFORM 5100-WRITE-REPORT-HEADERS THRU 5100-EXIT
+004880     MOVE SPACES TO WS-GREETING-LINE
+004890     MOVE WS-VALIDATION-MESSAGE TO WS-GREETING-LINE
+004900     MOVE " " TO PRT-CARRIAGE-CONTROL
+004910     MOVE WS-GREETING-LINE TO PRT-TEXT
+004920     WRITE PRT-FILE-RECORD
+004930     CLOSE PRINT-FILE
+004940     SET WS-REPORT-PRODUCED TO TRUE
+004950     MOVE WS-VALIDATION-MESSAGE TO BANNER-MSG-TEXT
+004960     PERFORM 1700-COMPUTE-BANNER-LENGTH THRU 1700-EXIT
+004970     MOVE WS-BANNER-ACTUAL-LENGTH TO BANNER-MSG-LENGTH
+004980     CALL "COBHELLO" USING BANNER-MSG-AREA
+004990     MOVE 16 TO WS-FINAL-RETURN-CODE.
+005000 2100-EXIT.
+005010     EXIT.
+005020                                                                  
+005030*----------------------------------------------------------------*
+005040* 3000-LOAD-MESSAGE-TABLE                                        *
+005050*    LOADS MSGFILE INTO THE IN-MEMORY MESSAGE TABLE SO THE       *
+005060*    GREETING TEXT CAN BE LOOKED UP BY CODE AND LANGUAGE RATHER  *
+005070*    THAN BEING A COMPILED-IN LITERAL.                           *
+005080*----------------------------------------------------------------*
+005090 3000-LOAD-MESSAGE-TABLE.
+005100     OPEN INPUT MSG-FILE
+005110     MOVE "N" TO WS-EOF-SWITCH
+005120     PERFORM 3010-READ-MSG-RECORD THRU 3010-EXIT
+005130         UNTIL WS-EOF
+005140     CLOSE MSG-FILE.
+005150 3000-EXIT.
+005160     EXIT.
+005170                                                                  
+005180 3010-READ-MSG-RECORD.
+005190     READ MSG-FILE
+005200         AT END
+005210             SET WS-EOF TO TRUE
+005220         NOT AT END
+005230             IF WS-MSG-TABLE-COUNT < 50
+005240                 ADD 1 TO WS-MSG-TABLE-COUNT
+005250                 MOVE MSG-CODE
+005260                     TO WS-MSG-TAB-CODE(WS-MSG-TABLE-COUNT)
+005270                 MOVE MSG-LANG
+005280                     TO WS-MSG-TAB-LANG(WS-MSG-TABLE-COUNT)
+005290                 MOVE MSG-TEXT
+005300                     TO WS-MSG-TAB-TEXT(WS-MSG-TABLE-COUNT)
+005310             END-IF
+005320     END-READ.
+005330 3010-EXIT.
+005340     EXIT.
+005350                                                                  
+005360*----------------------------------------------------------------*
+005370* 5000-PRODUCE-REPORT                                            *
+005380*    BUILDS THE SYSOUT REPORT - TITLE, RUN-DATE, PAGE HEADER,    *
+005390*    AND THE MODE-SPECIFIC GREETING LINE - AND SOUNDS THE        *
+005400*    MATCHING CONSOLE BANNER THROUGH COBHELLO.                   *
+005410*----------------------------------------------------------------*
+005420 5000-PRODUCE-REPORT.
+005430     OPEN OUTPUT PRINT-FILE
+005440     PERFORM 5100-WRITE-REPORT-HEADERS THRU 5100-EXIT
+005450     PERFORM 5200-WRITE-GREETING-LINE THRU 5200-EXIT
+005460     PERFORM 5300-SOUND-CONSOLE-BANNER THRU 5300-EXIT
+005470     CLOSE PRINT-FILE
+005480     SET WS-REPORT-PRODUCED TO TRUE.
+005490 5000-EXIT.
+005500     EXIT.
+005510                                                                  
+005520 5100-WRITE-REPORT-HEADERS.
+005530     MOVE "1" TO PRT-CARRIAGE-CONTROL
+005540     MOVE WS-TITLE-LINE TO PRT-TEXT
+005550     WRITE PRT-FILE-RECORD
+005560                                                                  
+005570     MOVE SPACES TO WS-RUNDATE-LINE
+005580     STRING "RUN DATE: "    DELIMITED BY SIZE
+005590            WS-JH-RUN-DATE  DELIMITED BY SIZE
+005600            "   RUN TIME: " DELIMITED BY SIZE
+005610            WS-JH-RUN-TIME  DELIMITED BY SIZE
+005620            "   RUN-ID: "   DELIMITED BY SIZE
+005630            WS-JH-RUN-ID    DELIMITED BY SIZE
+005640            INTO WS-RUNDATE-LINE
+005650     END-STRING
+005660     MOVE " " TO PRT-CARRIAGE-CONTROL
+005670     MOVE WS-RUNDATE-LINE TO PRT-TEXT
+005680     WRITE PRT-FILE-RECORD
+005690                                                                  
+005700     MOVE SPACES TO WS-HEADER-LINE
+005710     STRING "JOB: "          DELIMITED BY SIZE
+005720            WS-JH-JOB-NAME   DELIMITED BY SIZE
+005730            "   MODE: "      DELIMITED BY SIZE
+005740            WS-RUN-MODE      DELIMITED BY SIZE
+005750            "   PAGE:    1"  DELIMITED BY SIZE
+005760            INTO WS-HEADER-LINE
+005770     END-STRING
+005780     MOVE "-" TO PRT-CARRIAGE-CONTROL
+005790     MOVE WS-HEADER-LINE TO PRT-TEXT
+005800     WRITE PRT-FILE-RECORD.
+005810 5100-EXIT.
+005820     EXIT.
+005830                                                                  
+005840 5200-WRITE-GREETING-LINE.
+005850     MOVE SPACES TO WS-FOUND-TEXT
+005860     MOVE "N" TO WS-MSG-FOUND-SWITCH
+005870     PERFORM 5210-SEARCH-MSG-ENTRY THRU 5210-EXIT
+005880         VARYING WS-MSG-SEARCH-IDX FROM 1 BY 1
+005890         UNTIL WS-MSG-SEARCH-IDX > WS-MSG-TABLE-COUNT
+005900            OR WS-MESSAGE-FOUND
+005910     IF NOT WS-MESSAGE-FOUND
+005920         MOVE WS-DEFAULT-GREETING TO WS-FOUND-TEXT
+005930     END-IF
+005940     MOVE SPACES TO WS-GREETING-LINE
+005950     MOVE WS-FOUND-TEXT TO WS-GREETING-LINE
+005960     MOVE " " TO PRT-CARRIAGE-CONTROL
+005970     MOVE WS-GREETING-LINE TO PRT-TEXT
+005980     WRITE PRT-FILE-RECORD.
+005990 5200-EXIT.
+006000     EXIT.
+006010                                                                  
+006020 5210-SEARCH-MSG-ENTRY.
+006030     IF WS-MSG-TAB-CODE(WS-MSG-SEARCH-IDX) = WS-MESSAGE-CODE
+006040         AND WS-MSG-TAB-LANG(WS-MSG-SEARCH-IDX) = WS-LANGUAGE-CODE
+006050         MOVE WS-MSG-TAB-TEXT(WS-MSG-SEARCH-IDX) TO WS-FOUND-TEXT
+006060         SET WS-MESSAGE-FOUND TO TRUE
+006070     END-IF.
+006080 5210-EXIT.
+006090     EXIT.
+006100                                                                  
+006110 5300-SOUND-CONSOLE-BANNER.
+006120     MOVE WS-FOUND-TEXT TO BANNER-MSG-TEXT
+006130     PERFORM 1700-COMPUTE-BANNER-LENGTH THRU 1700-EXIT
+006140     MOVE WS-BANNER-ACTUAL-LENGTH TO BANNER-MSG-LENGTH
+006150     CALL "COBHELLO" USING BANNER-MSG-AREA.
+006160 5300-EXIT.
+006170     EXIT.
+006180                                                                  
+006190*----------------------------------------------------------------*
+006200* 6000-WRITE-CHECKPOINT                                          *
+006210*    RECORDS THAT THIS STEP COMPLETED FOR TODAY'S RUN-ID SO A    *
+006220*    RESTART OF THE BATCH CHAIN CAN SKIP IT NEXT TIME.           *
+006230*----------------------------------------------------------------*
+006240 6000-WRITE-CHECKPOINT.
+006250     OPEN EXTEND CKPT-FILE
+006260     IF WS-CKPT-FILE-STATUS = "05" OR WS-CKPT-FILE-STATUS = "35"
+006270         CLOSE CKPT-FILE
+006280         OPEN OUTPUT CKPT-FILE
+006290     END-IF
+006300     MOVE WS-JH-RUN-ID   TO CKPT-RUN-ID
+006310     MOVE WS-JH-JOB-NAME TO CKPT-STEP-NAME
+006320     MOVE WS-RUN-MODE       TO CKPT-RUN-MODE
+006330     MOVE "C"            TO CKPT-STATUS
+006340     MOVE WS-JH-RUN-DATE TO CKPT-TIMESTAMP(1:8)
+006350     MOVE WS-JH-RUN-TIME TO CKPT-TIMESTAMP(9:6)
+006360     WRITE CHECKPOINT-RECORD
+006370     CLOSE CKPT-FILE.
+006380 6000-EXIT.
+006390     EXIT.
+006400                                                                  
+006410*----------------------------------------------------------------*
+006420* 8000-TERMINATE                                                 *
+006430*    COMPUTES THE ELAPSED RUN TIME FOR THIS STEP AND APPENDS AN  *
+006440*    ELAPSED-TIME LINE TO THE SYSOUT REPORT.                     *
+006450*----------------------------------------------------------------*
+006460 8000-TERMINATE.
+006470     ACCEPT WS-END-TIME FROM TIME
+006480     PERFORM 8100-COMPUTE-ELAPSED-TIME THRU 8100-EXIT
+006490     IF WS-REPORT-PRODUCED
+006500         OPEN EXTEND PRINT-FILE
+006510         MOVE SPACES TO WS-ELAPSED-LINE
+006520         STRING "ELAPSED TIME: " DELIMITED BY SIZE
+006530                WS-ELAPSED-SECONDS DELIMITED BY SIZE
+006540                " SECONDS"       DELIMITED BY SIZE
+006550                INTO WS-ELAPSED-LINE
+006560         END-STRING
+006570         MOVE " " TO PRT-CARRIAGE-CONTROL
+006580         MOVE WS-ELAPSED-LINE TO PRT-TEXT
+006590         WRITE PRT-FILE-RECORD
+006600         CLOSE PRINT-FILE
+006610     END-IF.
+006620 8000-EXIT.
+006630     EXIT.
+006640                                                                  
+006650 8100-COMPUTE-ELAPSED-TIME.
+006660     MOVE WS-START-TIME(1:2) TO WS-HH
+006670     MOVE WS-START-TIME(3:2) TO WS-MM
+006680     MOVE WS-START-TIME(5:2) TO WS-SS
+006690     COMPUTE WS-START-SECS = (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+006700     MOVE WS-END-TIME(1:2) TO WS-HH
+006710     MOVE WS-END-TIME(3:2) TO WS-MM
+006720     MOVE WS-END-TIME(5:2) TO WS-SS
+006730     COMPUTE WS-END-SECS = (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+006740     IF WS-END-SECS < WS-START-SECS
+006750         COMPUTE WS-ELAPSED-SECONDS =
+006760             WS-END-SECS + 86400 - WS-START-SECS
+006770     ELSE
+006780         COMPUTE WS-ELAPSED-SECONDS =
+006790             WS-END-SECS - WS-START-SECS
+006800     END-IF.
+006810 8100-EXIT.
+006820     EXIT.
+006830                                                                  
+006840*----------------------------------------------------------------*
+006850* 9000-WRITE-AUDIT-RECORD                                        *
+006860*    APPENDS A RECORD TO THE AUDIT-LOG REGARDLESS OF WHETHER     *
+006870*    THIS EXECUTION SUCCEEDED, FAILED VALIDATION, OR WAS         *
+006880*    SKIPPED BECAUSE THE CHECKPOINT SHOWED IT ALREADY COMPLETE.  *
+006890*----------------------------------------------------------------*
+006900 9000-WRITE-AUDIT-RECORD.
+006910     OPEN EXTEND AUDIT-FILE
+006920     IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+006930         CLOSE AUDIT-FILE
+006940         OPEN OUTPUT AUDIT-FILE
+006950     END-IF
+006960     MOVE WS-LOAD-MODULE-ID TO AUD-PROGRAM-ID
+006970     MOVE WS-JH-RUN-ID     TO AUD-RUN-ID
+006980     MOVE WS-JH-RUN-DATE   TO AUD-START-TIMESTAMP(1:8)
+006990     MOVE WS-JH-RUN-TIME(1:6) TO AUD-START-TIMESTAMP(9:6)
+007000     MOVE WS-JH-RUN-DATE   TO AUD-END-TIMESTAMP(1:8)
+007010     MOVE WS-END-TIME(1:6) TO AUD-END-TIMESTAMP(9:6)
+007020     MOVE WS-FINAL-RETURN-CODE TO AUD-RETURN-CODE
+007030     MOVE WS-ELAPSED-SECONDS TO AUD-ELAPSED-SECONDS
+007040     MOVE SPACES         TO AUD-RESERVED
+007050     WRITE AUDIT-RECORD
+007060     CLOSE AUDIT-FILE.
+007070 9000-EXIT.
+007080     EXIT.
