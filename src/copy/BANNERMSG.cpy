@@ -0,0 +1,14 @@
+000100******************************************************************
+000110* BANNERMSG.CPY                                                  *
+000120* SHARED PARAMETER AREA FOR THE COBHELLO BANNER SUBROUTINE.      *
+000130* ANY PROGRAM CALLING COBHELLO BUILDS ONE OF THESE AREAS,        *
+000140* MOVES THE TEXT TO BE ANNOUNCED INTO BANNER-MSG-TEXT, SETS      *
+000150* BANNER-MSG-LENGTH TO THE NUMBER OF SIGNIFICANT CHARACTERS,     *
+000160* AND CALLS "COBHELLO" USING BANNER-MSG-AREA.                    *
+000170*------------------------------------------------------------------
+000180* MOD HISTORY                                                    *
+000190*   2026-08-09  DLF  INITIAL VERSION.                            *
+000200******************************************************************
+000210 01  BANNER-MSG-AREA.
+000220     05  BANNER-MSG-LENGTH       PIC 9(04) COMP.
+000230     05  BANNER-MSG-TEXT         PIC X(80).
