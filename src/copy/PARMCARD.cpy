@@ -0,0 +1,19 @@
+000100******************************************************************
+000110* PARMCARD.CPY                                                   *
+000120* RECORD LAYOUT FOR THE RUN-MODE CONTROL CARD (PARMCARD).  THE   *
+000130* SINGLE RECORD ON THIS FILE TELLS A STEP WHICH OF ITS BANNER    *
+000140* MODES TO RUN UNDER FOR THIS EXECUTION, AND WHICH LANGUAGE CODE *
+000150* TO USE WHEN LOOKING UP TEXT IN THE MESSAGE CONTROL FILE.       *
+000160*------------------------------------------------------------------
+000170* MOD HISTORY                                                    *
+000180*   2026-08-09  DLF  INITIAL VERSION.                            *
+000190*   2026-08-09  DLF  ADDED PARM-LANGUAGE-CODE FOR LOCALE-DRIVEN   *
+000200*                    MESSAGE LOOKUP.                             *
+000210******************************************************************
+000220 01  PARM-CARD-RECORD.
+000230     05  PARM-RUN-MODE           PIC X(14).
+000240         88  PARM-MODE-START-OF-DAY   VALUE "START-OF-DAY  ".
+000250         88  PARM-MODE-END-OF-DAY     VALUE "END-OF-DAY    ".
+000260         88  PARM-MODE-RESTART        VALUE "RESTART       ".
+000270         88  PARM-MODE-ABEND-NOTICE   VALUE "ABEND-NOTICE  ".
+000280     05  PARM-LANGUAGE-CODE       PIC X(02).
