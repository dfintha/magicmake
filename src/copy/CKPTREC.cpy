@@ -0,0 +1,27 @@
+000100******************************************************************
+000110* CKPTREC.CPY                                                    *
+000120* RECORD LAYOUT FOR THE CHECKPOINT FILE.  A STEP WRITES ONE OF   *
+000130* THESE RECORDS WHEN IT COMPLETES SUCCESSFULLY.  ON THE NEXT     *
+000140* EXECUTION FOR THE SAME RUN-ID, THE STEP SCANS THIS FILE FIRST  *
+000150* AND SKIPS ITS OWN PROCESSING IF A COMPLETE RECORD ALREADY      *
+000160* EXISTS, SO A MID-BATCH RESTART DOES NOT REDO FINISHED WORK.    *
+000170*                                                                 *
+000180* CKPT-RUN-MODE IS PART OF THE MATCH KEY ALONGSIDE THE RUN-ID     *
+000190* AND STEP NAME - A PROGRAM THAT RUNS MORE THAN ONCE A DAY UNDER *
+000200* DIFFERENT RUN MODES (START-OF-DAY, THEN LATER END-OF-DAY) MUST *
+000210* NOT HAVE ITS EARLIER MODE'S CHECKPOINT SKIP ITS LATER ONE.     *
+000220*------------------------------------------------------------------
+000230* MOD HISTORY                                                    *
+000240*   2026-08-09  DLF  INITIAL VERSION.                            *
+000250*   2026-08-09  DLF  ADDED CKPT-RUN-MODE TO THE MATCH KEY SO A    *
+000260*                    STEP THAT RUNS UNDER MORE THAN ONE RUN MODE  *
+000270*                    IN THE SAME DAY CANNOT SKIP A LATER MODE ON  *
+000280*                    THE STRENGTH OF AN EARLIER MODE'S CHECKPOINT.*
+000290******************************************************************
+000300 01  CHECKPOINT-RECORD.
+000310     05  CKPT-RUN-ID             PIC X(14).
+000320     05  CKPT-STEP-NAME          PIC X(08).
+000330     05  CKPT-RUN-MODE           PIC X(14).
+000340     05  CKPT-STATUS             PIC X(01).
+000350         88  CKPT-STEP-COMPLETE  VALUE "C".
+000360     05  CKPT-TIMESTAMP          PIC X(14).
