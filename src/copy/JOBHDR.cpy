@@ -0,0 +1,17 @@
+000100******************************************************************
+000110* JOBHDR.CPY                                                     *
+000120* COMMON JOB-CONTROL HEADER BLOCK.                               *
+000130* CARRIES THE INVOKING JOB NAME, THE RUN-ID FOR THIS EXECUTION,  *
+000140* AND THE RUN DATE/TIME AS ACCEPTED FROM THE SYSTEM AT THE START *
+000150* OF THE PROCEDURE DIVISION.  COPY THIS BLOCK INTO ANY PROGRAM   *
+000160* THAT NEEDS TO STAMP ITS REPORTS, LOGS, OR CHECKPOINTS WITH A   *
+000170* CONSISTENT JOB IDENTIFICATION.                                 *
+000180*------------------------------------------------------------------
+000190* MOD HISTORY                                                    *
+000200*   2026-08-09  DLF  INITIAL VERSION.                            *
+000210******************************************************************
+000220 01  WS-JOB-HEADER.
+000230     05  WS-JH-JOB-NAME          PIC X(08).
+000240     05  WS-JH-RUN-DATE          PIC X(08).
+000250     05  WS-JH-RUN-TIME          PIC X(08).
+000260     05  WS-JH-RUN-ID            PIC X(14).
