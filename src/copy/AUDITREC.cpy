@@ -0,0 +1,19 @@
+000100******************************************************************
+000110* AUDITREC.CPY                                                   *
+000120* RECORD LAYOUT FOR THE AUDIT-LOG FILE.  ONE RECORD IS WRITTEN   *
+000130* TO THIS FILE (OPENED EXTEND) FOR EVERY EXECUTION OF A BATCH    *
+000140* STEP IN THIS SUITE, SO OPERATIONS HAS A DURABLE RECORD OF      *
+000150* WHICH PROGRAM RAN, UNDER WHICH RUN-ID, WHEN IT STARTED AND     *
+000160* ENDED, AND WHAT RETURN CODE IT POSTED.                         *
+000170*------------------------------------------------------------------
+000180* MOD HISTORY                                                    *
+000190*   2026-08-09  DLF  INITIAL VERSION.                            *
+000200******************************************************************
+000210 01  AUDIT-RECORD.
+000220     05  AUD-PROGRAM-ID          PIC X(08).
+000230     05  AUD-RUN-ID              PIC X(14).
+000240     05  AUD-START-TIMESTAMP     PIC X(14).
+000250     05  AUD-END-TIMESTAMP       PIC X(14).
+000260     05  AUD-RETURN-CODE         PIC 9(04).
+000270     05  AUD-ELAPSED-SECONDS     PIC 9(06).
+000280     05  AUD-RESERVED            PIC X(10).
