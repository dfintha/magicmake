@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* MSGTAB.CPY                                                     *
+000120* RECORD LAYOUT FOR THE MESSAGE CONTROL FILE (MSGFILE).  EACH    *
+000130* RECORD CARRIES A MESSAGE CODE, THE LANGUAGE CODE THE TEXT IS   *
+000140* WRITTEN IN, AND THE MESSAGE TEXT ITSELF, SO OPERATIONS CAN     *
+000150* ADD OR RETEXT GREETINGS AND NOTICES WITHOUT A RECOMPILE.       *
+000160*------------------------------------------------------------------
+000170* MOD HISTORY                                                    *
+000180*   2026-08-09  DLF  INITIAL VERSION.                            *
+000190*   2026-08-09  DLF  WIDENED MSG-TEXT FROM 60 TO 80 BYTES - SOME  *
+000200*                    SHIPPED MESSAGE TEXT (NOTABLY THE SPANISH    *
+000210*                    GREETINGS) RAN LONGER THAN 60 BYTES AND WAS  *
+000220*                    BEING SILENTLY TRUNCATED ON READ.            *
+000230******************************************************************
+000240 01  MSG-TABLE-ENTRY.
+000250     05  MSG-CODE                PIC X(04).
+000260     05  MSG-LANG                PIC X(02).
+000270     05  MSG-TEXT                PIC X(80).
