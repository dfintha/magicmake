@@ -0,0 +1,80 @@
+000100******************************************************************
+000110* PROGRAM-ID : COBHELLO                                         *
+000120* AUTHOR     : D. L. FENWICK                                    *
+000130* INSTALLATION : SHOP BATCH SUPPORT SECTION                      *
+000140* DATE-WRITTEN  : 2026-08-09                                     *
+000150*                                                                *
+000160* THIS SUBPROGRAM IS THE SHOP-STANDARD BANNER ROUTINE.  ANY      *
+000170* BATCH PROGRAM IN THIS SUITE THAT NEEDS TO ANNOUNCE A START,    *
+000180* END, OR OTHER OPERATOR NOTICE ON THE JOB CONSOLE CALLS THIS    *
+000190* ROUTINE WITH A BANNER-MSG-AREA (SEE COPYBOOK BANNERMSG)        *
+000200* RATHER THAN ISSUING ITS OWN CALL TO "PUTS".  THIS KEEPS THE    *
+000210* WORDING AND FORMAT OF EVERY CONSOLE BANNER IN THE SHOP         *
+000220* CONSISTENT, AND MEANS A FUTURE CHANGE TO HOW BANNERS ARE       *
+000230* PRESENTED ONLY HAS TO BE MADE IN ONE PLACE.                    *
+000240*------------------------------------------------------------------
+000250* MOD HISTORY                                                    *
+000260*   2026-08-09  DLF  INITIAL VERSION - CONVERTED FROM THE OLD    *
+000270*                    STANDALONE COBOL_HELLO_FUNCTION PROGRAM     *
+000280*                    INTO A CALLABLE SUBROUTINE.                 *
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.    COBHELLO.
+000320 AUTHOR.        D. L. FENWICK.
+000330 INSTALLATION.  SHOP BATCH SUPPORT SECTION.
+000340 DATE-WRITTEN.  2026-08-09.
+000350 DATE-COMPILED.
+000360
+000370 DATA DIVISION.
+000380 WORKING-STORAGE SECTION.
+000390*----------------------------------------------------------------*
+000400*    WORKING STORAGE FOR THE OUTGOING CONSOLE LINE.  ONE BYTE    *
+000410*    LONGER THAN THE LONGEST BANNER TEXT SO A NUL CAN BE         *
+000420*    APPENDED AFTER THE SIGNIFICANT TEXT - "puts" IS A CALL      *
+000430*    INTO THE C RUNTIME AND READS UNTIL IT HITS A NUL BYTE, SO   *
+000440*    AN UNTERMINATED, SPACE-PADDED COBOL FIELD MAKES IT READ     *
+000450*    PAST THE END OF THE FIELD INTO WHATEVER FOLLOWS IN MEMORY.  *
+000460*----------------------------------------------------------------*
+000470 01  WS-CONSOLE-LINE             PIC X(81).
+000480
+000490 LINKAGE SECTION.
+000500 COPY BANNERMSG.
+000510                                                                  
+000520******************************************************************
+000530* 0000-MAINLINE                                                  *
+000540*    RECEIVES THE CALLER'S MESSAGE TEXT AND LENGTH AND WRITES    *
+000550*    IT TO THE JOB CONSOLE AS A SINGLE BANNER LINE.              *
+000560******************************************************************
+000570 PROCEDURE DIVISION USING BANNER-MSG-AREA.
+000580                                                                  
+000590 0000-MAINLINE.
+000600     PERFORM 1000-BUILD-CONSOLE-LINE THRU 1000-EXIT
+000610     PERFORM 2000-WRITE-CONSOLE-LINE THRU 2000-EXIT
+000620     GOBACK.
+000630                                                                  
+000640*----------------------------------------------------------------*
+000650* 1000-BUILD-CONSOLE-LINE                                        *
+000660*    MOVES THE SIGNIFICANT PORTION OF THE CALLER'S TEXT, AS      *
+000670*    BOUNDED BY BANNER-MSG-LENGTH, INTO THE CONSOLE LINE.        *
+000680*----------------------------------------------------------------*
+000690 1000-BUILD-CONSOLE-LINE.
+000700     MOVE SPACES TO WS-CONSOLE-LINE
+000710     IF BANNER-MSG-LENGTH > 0 AND BANNER-MSG-LENGTH <= 80
+000720         MOVE BANNER-MSG-TEXT(1:BANNER-MSG-LENGTH)
+000730             TO WS-CONSOLE-LINE(1:BANNER-MSG-LENGTH)
+000740     ELSE
+000750         MOVE BANNER-MSG-TEXT TO WS-CONSOLE-LINE(1:80)
+000760     END-IF
+000770     MOVE X"00" TO WS-CONSOLE-LINE(81:1).
+000780 1000-EXIT.
+000790     EXIT.
+000800                                                                  
+000810*----------------------------------------------------------------*
+000820* 2000-WRITE-CONSOLE-LINE                                        *
+000830*    ISSUES THE ACTUAL CONSOLE WRITE.  THIS IS THE ONLY PLACE    *
+000840*    IN THE SUITE THAT SHOULD EVER CALL "PUTS" DIRECTLY.         *
+000850*----------------------------------------------------------------*
+000860 2000-WRITE-CONSOLE-LINE.
+000870     CALL "puts" USING WS-CONSOLE-LINE.
+000880 2000-EXIT.
+000890     EXIT.
